@@ -1,16 +1,565 @@
-       *> { dg-do run }
-
-       IDENTIFICATION   DIVISION.
-       PROGRAM-ID.      prog.
-       DATA             DIVISION.
-       WORKING-STORAGE  SECTION.
-       01  X   PIC   X(10) VALUE "A#B.C%D+E$".
-       01  Z   PIC   X(10).
-       PROCEDURE        DIVISION.
-           MOVE FUNCTION REVERSE ( X ) TO Z.
-           IF Z NOT = "$E+D%C.B#A"
-              DISPLAY Z
-              END-DISPLAY
-           END-IF.
-           STOP RUN.
-
+000100*****************************************************
+000200* IDENTIFICATION DIVISION                            *
+000300*****************************************************
+000400 IDENTIFICATION          DIVISION.
+000500 PROGRAM-ID.             prog.
+000600 AUTHOR.                 J W KOWALSKI.
+000700 INSTALLATION.           DATA CENTER SERVICES - BATCH.
+000800 DATE-WRITTEN.           2023-11-02.
+000900 DATE-COMPILED.          2024-03-04.
+001000
+001100*****************************************************
+001200* REMARKS.  DAILY KEY-TRANSFORM UTILITY.  READS A    *
+001300* SEQUENTIAL FILE OF KEY RECORDS AND RUNS EACH ONE   *
+001400* THROUGH FUNCTION REVERSE, UPPER-CASE, OR LOWER-    *
+001500* CASE (PER THE FUNCTION-SELECT CONTROL), WRITING    *
+001600* THE RESULT TO THE OUTPUT FILE.                     *
+001700*                                                     *
+001800* MODIFICATION HISTORY.                               *
+001900* 2023-11-02  JWK  ORIGINAL ONE-RECORD SELF-TEST.    *
+002000* 2024-03-04  JWK  CONVERTED TO FILE-DRIVEN BATCH    *
+002100*                  PROCESSING.  KEY LAYOUT MOVED TO  *
+002200*                  THE KEYREC COPYBOOK SO OTHER JOBS *
+002300*                  CAN SHARE IT.                     *
+002400* 2024-03-11  JWK  ADDED END-OF-JOB CONTROL-TOTAL    *
+002500*                  AND EXCEPTION SUMMARY REPORT.     *
+002600* 2024-03-18  JWK  ADDED CHECKPOINT/RESTART SO AN    *
+002700*                  ABEND DOES NOT FORCE A FULL       *
+002800*                  RERUN OF THE INPUT FILE.          *
+002900* 2024-03-27  JWK  ADDED KEY EDIT VALIDATION AND A   *
+003000*                  REJECT FILE FOR RECORDS THAT      *
+003100*                  FAIL IT.                          *
+003200* 2024-04-08  JWK  SWITCHED TO A LENGTH-DRIVEN,      *
+003300*                  VARIABLE-WIDTH KEY (6-30 BYTES)   *
+003400*                  SO ONE PROGRAM COVERS EVERY KEY   *
+003500*                  WIDTH IN THE SHOP.                *
+003600* 2024-04-22  JWK  ADDED AN AUDIT TRAIL OF EVERY      *
+003700*                  RECORD PROCESSED, CARRYING THE    *
+003800*                  JOB ID, A DATE/TIME STAMP, AND THE *
+003900*                  INPUT AND OUTPUT KEY VALUES.      *
+004000* 2024-05-20  JWK  ADDED A FUNCTION-SELECT CONTROL SO *
+004100*                  THE SAME PROGRAM CAN RUN REVERSE, *
+004200*                  UPPER-CASE, OR LOWER-CASE.         *
+004300* 2024-06-03  JWK  REJECTED RECORDS NOW SET A NONZERO *
+004400*                  RETURN-CODE, AND THE RUN ABENDS    *
+004500*                  ONCE REJECTS PASS A CONFIGURABLE   *
+004600*                  FAILURE THRESHOLD.                 *
+004700*****************************************************
+004800
+004900 ENVIRONMENT              DIVISION.
+005000 CONFIGURATION            SECTION.
+005100 SOURCE-COMPUTER.         IBM-370.
+005200 OBJECT-COMPUTER.         IBM-370.
+005300 SPECIAL-NAMES.
+005400     CLASS KR-PRINTABLE-CLASS IS " " THRU "~".
+005500
+005600 INPUT-OUTPUT             SECTION.
+005700 FILE-CONTROL.
+005800     SELECT KEY-IN        ASSIGN TO KEYIN
+005900                           ORGANIZATION IS SEQUENTIAL.
+006000
+006100     SELECT KEY-OUT       ASSIGN TO KEYOUT
+006200                           ORGANIZATION IS SEQUENTIAL.
+006300
+006400     SELECT KEY-RPT       ASSIGN TO KEYRPT
+006500                           ORGANIZATION IS LINE SEQUENTIAL.
+006600
+006700     SELECT KEY-CKP       ASSIGN TO KEYCKP
+006800                           ORGANIZATION IS LINE SEQUENTIAL
+006900                           FILE STATUS IS KR-CKP-STATUS.
+007000
+007100     SELECT KEY-REJ       ASSIGN TO KEYREJ
+007200                           ORGANIZATION IS SEQUENTIAL
+007300                           FILE STATUS IS KR-REJ-STATUS.
+007400
+007500     SELECT KEY-AUD       ASSIGN TO KEYAUD
+007600                           ORGANIZATION IS LINE SEQUENTIAL
+007700                           FILE STATUS IS KR-AUD-STATUS.
+007800
+007900 DATA                     DIVISION.
+008000 FILE                     SECTION.
+008100 FD  KEY-IN
+008200     RECORDING MODE IS F
+008300     LABEL RECORDS ARE STANDARD.
+008400     COPY "keyrec.cpy" REPLACING KEY-RECORD BY KEY-INPUT-RECORD.
+008500
+008600 FD  KEY-OUT
+008700     RECORDING MODE IS F
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY "keyrec.cpy" REPLACING KEY-RECORD BY KEY-OUTPUT-RECORD.
+009000
+009100 FD  KEY-RPT
+009200     LABEL RECORDS ARE OMITTED.
+009300 01  RPT-LINE                PIC X(80).
+009400
+009500 FD  KEY-CKP
+009600     LABEL RECORDS ARE OMITTED.
+009700 01  CKP-LINE                PIC 9(07).
+009800
+009900 FD  KEY-REJ
+010000     RECORDING MODE IS F
+010100     LABEL RECORDS ARE STANDARD.
+010200     COPY "keyrej.cpy".
+010300
+010400 FD  KEY-AUD
+010500     LABEL RECORDS ARE OMITTED.
+010600 01  AUD-RECORD.
+010700     05  AUD-JOB-ID           PIC X(08).
+010800     05  FILLER               PIC X(01)    VALUE SPACE.
+010900     05  AUD-DATE             PIC 9(08).
+011000     05  FILLER               PIC X(01)    VALUE SPACE.
+011100     05  AUD-TIME             PIC 9(08).
+011200     05  FILLER               PIC X(01)    VALUE SPACE.
+011300     05  AUD-INPUT-KEY        PIC X(30).
+011400     05  FILLER               PIC X(01)    VALUE SPACE.
+011500     05  AUD-OUTPUT-KEY       PIC X(30).
+011600
+011700 WORKING-STORAGE          SECTION.
+011800*-------------------------------------------------------*
+011900* SWITCHES                                               *
+012000*-------------------------------------------------------*
+012100 01  KR-SWITCHES.
+012200     05  KR-EOF-SWITCH        PIC X(01)    VALUE 'N'.
+012300         88  KR-EOF                         VALUE 'Y'.
+012400
+012500 01  KR-CKP-STATUS            PIC X(02).
+012600 01  KR-REJ-STATUS            PIC X(02).
+012700 01  KR-AUD-STATUS            PIC X(02).
+012800 01  KR-JOB-ID                PIC X(08)    VALUE SPACES.
+012900
+013000 01  KR-FUNCTION-CODE          PIC X(01)    VALUE "R".
+013100     88  KR-FUNCTION-REVERSE                VALUE "R".
+013200     88  KR-FUNCTION-UPPER-CASE              VALUE "U".
+013300     88  KR-FUNCTION-LOWER-CASE              VALUE "L".
+013400
+013500*-------------------------------------------------------*
+013600* FAILURE-THRESHOLD CONTROLS                             *
+013700*-------------------------------------------------------*
+013800 01  KR-THRESHOLD-TEXT          PIC X(05)    VALUE SPACES.
+013900 01  KR-FAILURE-THRESHOLD       PIC 9(05)    COMP
+014000                                 VALUE 50.
+014100 01  KR-ABEND-SWITCH            PIC X(01)    VALUE 'N'.
+014200     88  KR-ABEND                            VALUE 'Y'.
+014300
+014400*-------------------------------------------------------*
+014500* KEY-VALIDATION WORK AREAS                              *
+014600*-------------------------------------------------------*
+014700 01  KR-VALID-SWITCH           PIC X(01)    VALUE 'Y'.
+014800     88  KR-KEY-VALID                       VALUE 'Y'.
+014900     88  KR-KEY-INVALID                     VALUE 'N'.
+015000
+015100 01  KR-LOW-VALUE-COUNT        PIC 9(03) COMP VALUE 0.
+015200
+015300 01  KR-REJECT-REASON          PIC X(02)    VALUE SPACES.
+015400     88  KR-REASON-BLANK                    VALUE "01".
+015500     88  KR-REASON-LOW-VALUES                VALUE "02".
+015600     88  KR-REASON-NOT-PRINTABLE             VALUE "03".
+015700     88  KR-REASON-BAD-LENGTH                VALUE "04".
+015800
+015900 01  KR-MIN-KEY-LENGTH         PIC 9(02)    VALUE 06.
+016000 01  KR-MAX-KEY-LENGTH         PIC 9(02)    VALUE 30.
+016100
+016200*-------------------------------------------------------*
+016300* WORK AREA FOR THE CURRENT RECORD                       *
+016400*-------------------------------------------------------*
+016500 01  KR-WORK-AREA.
+016600     05  KR-TRANSFORMED-KEY      PIC X(30).
+016700
+016800*-------------------------------------------------------*
+016900* CONTROL-TOTAL COUNTERS FOR THE END-OF-JOB REPORT       *
+017000*-------------------------------------------------------*
+017100 01  KR-COUNTERS.
+017200     05  KR-RECORDS-READ      PIC 9(07)    COMP VALUE 0.
+017300     05  KR-RECORDS-TRANSFORMED  PIC 9(07)    COMP VALUE 0.
+017400     05  KR-RECORDS-REJECTED  PIC 9(07)    COMP VALUE 0.
+017500
+017600*-------------------------------------------------------*
+017700* CHECKPOINT/RESTART CONTROLS                            *
+017800*-------------------------------------------------------*
+017900 01  KR-CHECKPOINT-CONTROLS.
+018000     05  KR-CHECKPOINT-INTERVAL PIC 9(07)  COMP VALUE 1000.
+018100     05  KR-CHECKPOINT-TALLY  PIC 9(07)    COMP VALUE 0.
+018200     05  KR-CHECKPOINT-COUNT  PIC 9(07)    COMP VALUE 0.
+018300     05  KR-RESTART-COUNT     PIC 9(07)    COMP VALUE 0.
+018400
+018500*-------------------------------------------------------*
+018600* END-OF-JOB REPORT LINE IMAGES                          *
+018700*-------------------------------------------------------*
+018800 01  KR-HEADING-LINE-1.
+018900     05  FILLER               PIC X(80)    VALUE
+019000         "KEY REVERSAL UTILITY - CONTROL REPORT".
+019100
+019200 01  KR-HEADING-LINE-2.
+019300     05  FILLER               PIC X(80)    VALUE
+019400         "=======================================".
+019500
+019600 01  KR-TOTAL-LINE-READ.
+019700     05  FILLER               PIC X(24)    VALUE
+019800         "RECORDS READ . . . . . ".
+019900     05  KR-RPT-READ          PIC ZZZ,ZZ9.
+020000     05  FILLER               PIC X(49)    VALUE SPACES.
+020100
+020200 01  KR-TOTAL-LINE-TRANSFORMED.
+020300     05  FILLER               PIC X(24)    VALUE
+020400         "RECORDS TRANSFORMED . . ".
+020500     05  KR-RPT-TRANSFORMED      PIC ZZZ,ZZ9.
+020600     05  FILLER               PIC X(49)    VALUE SPACES.
+020700
+020800 01  KR-TOTAL-LINE-REJECTED.
+020900     05  FILLER               PIC X(24)    VALUE
+021000         "RECORDS REJECTED . . . ".
+021100     05  KR-RPT-REJECTED      PIC ZZZ,ZZ9.
+021200     05  FILLER               PIC X(49)    VALUE SPACES.
+021300
+021400 PROCEDURE                DIVISION.
+021500
+021600*****************************************************
+021700* 0000-MAINLINE                                      *
+021800*****************************************************
+021900 0000-MAINLINE.
+022000     PERFORM 1000-INITIALIZE
+022100         THRU 1000-INITIALIZE-EXIT.
+022200
+022300     PERFORM 2000-PROCESS-RECORDS
+022400         THRU 2000-PROCESS-RECORDS-EXIT
+022500         UNTIL KR-EOF.
+022600
+022700     PERFORM 8000-PRODUCE-REPORT
+022800         THRU 8000-PRODUCE-REPORT-EXIT.
+022900
+023000     IF NOT KR-ABEND
+023100         PERFORM 8600-RESET-CHECKPOINT
+023200             THRU 8600-RESET-CHECKPOINT-EXIT
+023300     END-IF.
+023400
+023500     PERFORM 9000-TERMINATE
+023600         THRU 9000-TERMINATE-EXIT.
+023700
+023800     STOP RUN.
+023900
+024000*****************************************************
+024100* 1000-INITIALIZE - OPEN FILES, PRIME THE READ       *
+024200*****************************************************
+024300 1000-INITIALIZE.
+024400     PERFORM 1020-READ-CHECKPOINT
+024500         THRU 1020-READ-CHECKPOINT-EXIT.
+024600
+024700     OPEN INPUT  KEY-IN.
+024800
+024900     IF KR-RESTART-COUNT > 0
+025000         PERFORM 1100-SKIP-TO-CHECKPOINT
+025100             THRU 1100-SKIP-TO-CHECKPOINT-EXIT
+025200         OPEN EXTEND KEY-OUT
+025300         OPEN EXTEND KEY-REJ
+025400     ELSE
+025500         OPEN OUTPUT KEY-OUT
+025600         OPEN OUTPUT KEY-REJ
+025700     END-IF.
+025800
+025900     OPEN OUTPUT KEY-RPT.
+026000
+026100     ACCEPT KR-JOB-ID FROM ENVIRONMENT "JOBID".
+026200
+026300     ACCEPT KR-FUNCTION-CODE FROM ENVIRONMENT "FUNCTION".
+026400     IF KR-FUNCTION-CODE NOT = "R"
+026500             AND KR-FUNCTION-CODE NOT = "U"
+026600             AND KR-FUNCTION-CODE NOT = "L"
+026700         MOVE "R" TO KR-FUNCTION-CODE
+026800     END-IF.
+026900
+027000     ACCEPT KR-THRESHOLD-TEXT FROM ENVIRONMENT
+027100         "THRESHOLD".
+027200     IF KR-THRESHOLD-TEXT NOT = SPACES
+027300         MOVE FUNCTION NUMVAL ( KR-THRESHOLD-TEXT )
+027400             TO KR-FAILURE-THRESHOLD
+027500     END-IF.
+027600
+027700     OPEN EXTEND KEY-AUD.
+027800     IF KR-AUD-STATUS NOT = "00"
+027900         OPEN OUTPUT KEY-AUD
+028000     END-IF.
+028100
+028200     PERFORM 2100-READ-KEY-IN
+028300         THRU 2100-READ-KEY-IN-EXIT.
+028400 1000-INITIALIZE-EXIT.
+028500     EXIT.
+028600
+028700*****************************************************
+028800* 1020-READ-CHECKPOINT - FETCH THE LAST COMMITTED    *
+028900* RECORD COUNT FROM THE RESTART DATASET, IF ANY      *
+029000*****************************************************
+029100 1020-READ-CHECKPOINT.
+029200     MOVE 0 TO KR-RESTART-COUNT.
+029300     OPEN INPUT KEY-CKP.
+029400     IF KR-CKP-STATUS NOT = "00"
+029500         GO TO 1020-READ-CHECKPOINT-EXIT
+029600     END-IF.
+029700
+029800     READ KEY-CKP
+029900         AT END
+030000             MOVE 0 TO KR-RESTART-COUNT
+030100     END-READ.
+030200     IF KR-CKP-STATUS = "00"
+030300         MOVE CKP-LINE TO KR-RESTART-COUNT
+030400     END-IF.
+030500
+030600     CLOSE KEY-CKP.
+030700 1020-READ-CHECKPOINT-EXIT.
+030800     EXIT.
+030900
+031000*****************************************************
+031100* 1100-SKIP-TO-CHECKPOINT - REPOSITION KEY-IN PAST   *
+031200* THE RECORDS ALREADY COMMITTED ON A PRIOR RUN       *
+031300*****************************************************
+031400 1100-SKIP-TO-CHECKPOINT.
+031500     PERFORM 1110-SKIP-ONE-RECORD
+031600         THRU 1110-SKIP-ONE-RECORD-EXIT
+031700         KR-RESTART-COUNT TIMES.
+031800 1100-SKIP-TO-CHECKPOINT-EXIT.
+031900     EXIT.
+032000
+032100 1110-SKIP-ONE-RECORD.
+032200     READ KEY-IN
+032300         AT END
+032400             SET KR-EOF TO TRUE
+032500     END-READ.
+032600 1110-SKIP-ONE-RECORD-EXIT.
+032700     EXIT.
+032800
+032900*****************************************************
+033000* 2000-PROCESS-RECORDS - TRANSFORM ONE KEY PER THE   *
+033100* FUNCTION-SELECT CONTROL, READ NEXT                 *
+033200*****************************************************
+033300 2000-PROCESS-RECORDS.
+033400     PERFORM 3000-VALIDATE-KEY
+033500         THRU 3000-VALIDATE-KEY-EXIT.
+033600
+033700     IF KR-KEY-VALID
+033800         MOVE SPACES TO KR-TRANSFORMED-KEY
+033900         EVALUATE TRUE
+034000             WHEN KR-FUNCTION-UPPER-CASE
+034100                 MOVE FUNCTION UPPER-CASE ( KR-KEY-DATA OF
+034200                     KEY-INPUT-RECORD
+034300                     ( 1 : KR-KEY-LENGTH OF
+034400                         KEY-INPUT-RECORD ) )
+034500                     TO KR-TRANSFORMED-KEY
+034600                     ( 1 : KR-KEY-LENGTH OF
+034700                         KEY-INPUT-RECORD )
+034800             WHEN KR-FUNCTION-LOWER-CASE
+034900                 MOVE FUNCTION LOWER-CASE ( KR-KEY-DATA OF
+035000                     KEY-INPUT-RECORD
+035100                     ( 1 : KR-KEY-LENGTH OF
+035200                         KEY-INPUT-RECORD ) )
+035300                     TO KR-TRANSFORMED-KEY
+035400                     ( 1 : KR-KEY-LENGTH OF
+035500                         KEY-INPUT-RECORD )
+035600             WHEN OTHER
+035700                 MOVE FUNCTION REVERSE ( KR-KEY-DATA OF
+035800                     KEY-INPUT-RECORD
+035900                     ( 1 : KR-KEY-LENGTH OF
+036000                         KEY-INPUT-RECORD ) )
+036100                     TO KR-TRANSFORMED-KEY
+036200                     ( 1 : KR-KEY-LENGTH OF
+036300                         KEY-INPUT-RECORD )
+036400         END-EVALUATE
+036500         MOVE KR-KEY-LENGTH OF KEY-INPUT-RECORD TO
+036600             KR-KEY-LENGTH OF KEY-OUTPUT-RECORD
+036700         MOVE KR-TRANSFORMED-KEY TO
+036800             KR-KEY-DATA OF KEY-OUTPUT-RECORD
+036900         WRITE KEY-OUTPUT-RECORD
+037000         ADD 1 TO KR-RECORDS-TRANSFORMED
+037100     ELSE
+037200         PERFORM 6000-WRITE-REJECT
+037300             THRU 6000-WRITE-REJECT-EXIT
+037400         ADD 1 TO KR-RECORDS-REJECTED
+037500         IF RETURN-CODE < 4
+037600             MOVE 4 TO RETURN-CODE
+037700         END-IF
+037800         IF KR-RECORDS-REJECTED > KR-FAILURE-THRESHOLD
+037900             PERFORM 9500-FORCE-ABEND
+038000                 THRU 9500-FORCE-ABEND-EXIT
+038100         END-IF
+038200     END-IF.
+038300
+038400     PERFORM 7000-WRITE-AUDIT
+038500         THRU 7000-WRITE-AUDIT-EXIT.
+038600
+038700     ADD 1 TO KR-CHECKPOINT-TALLY.
+038800     IF KR-CHECKPOINT-TALLY >= KR-CHECKPOINT-INTERVAL
+038900         PERFORM 8500-WRITE-CHECKPOINT
+039000             THRU 8500-WRITE-CHECKPOINT-EXIT
+039100         MOVE 0 TO KR-CHECKPOINT-TALLY
+039200     END-IF.
+039300
+039400     IF NOT KR-EOF
+039500         PERFORM 2100-READ-KEY-IN
+039600             THRU 2100-READ-KEY-IN-EXIT
+039700     END-IF.
+039800 2000-PROCESS-RECORDS-EXIT.
+039900     EXIT.
+040000
+040100*****************************************************
+040200* 2100-READ-KEY-IN - READ THE NEXT INPUT RECORD      *
+040300*****************************************************
+040400 2100-READ-KEY-IN.
+040500     READ KEY-IN
+040600         AT END
+040700             SET KR-EOF TO TRUE
+040800             GO TO 2100-READ-KEY-IN-EXIT
+040900     END-READ.
+041000     ADD 1 TO KR-RECORDS-READ.
+041100 2100-READ-KEY-IN-EXIT.
+041200     EXIT.
+041300
+041400*****************************************************
+041500* 3000-VALIDATE-KEY - EDIT THE CURRENT INPUT KEY:    *
+041600* NOT BLANK, NO LOW-VALUES, PRINTABLE CHARACTERS     *
+041700* ONLY.  SETS KR-REJECT-REASON WHEN INVALID.         *
+041800*****************************************************
+041900 3000-VALIDATE-KEY.
+042000     SET KR-KEY-VALID TO TRUE.
+042100     MOVE SPACES TO KR-REJECT-REASON.
+042200
+042300     IF KR-KEY-LENGTH OF KEY-INPUT-RECORD < KR-MIN-KEY-LENGTH
+042400         OR KR-KEY-LENGTH OF KEY-INPUT-RECORD > KR-MAX-KEY-LENGTH
+042500         SET KR-KEY-INVALID TO TRUE
+042600         MOVE "04" TO KR-REJECT-REASON
+042700         GO TO 3000-VALIDATE-KEY-EXIT
+042800     END-IF.
+042900
+043000     IF KR-KEY-DATA OF KEY-INPUT-RECORD
+043100         ( 1 : KR-KEY-LENGTH OF KEY-INPUT-RECORD ) = SPACES
+043200         SET KR-KEY-INVALID TO TRUE
+043300         MOVE "01" TO KR-REJECT-REASON
+043400         GO TO 3000-VALIDATE-KEY-EXIT
+043500     END-IF.
+043600
+043700     MOVE 0 TO KR-LOW-VALUE-COUNT.
+043800     INSPECT KR-KEY-DATA OF KEY-INPUT-RECORD
+043900         ( 1 : KR-KEY-LENGTH OF KEY-INPUT-RECORD )
+044000         TALLYING KR-LOW-VALUE-COUNT FOR ALL LOW-VALUE.
+044100     IF KR-LOW-VALUE-COUNT > 0
+044200         SET KR-KEY-INVALID TO TRUE
+044300         MOVE "02" TO KR-REJECT-REASON
+044400         GO TO 3000-VALIDATE-KEY-EXIT
+044500     END-IF.
+044600
+044700     IF KR-KEY-DATA OF KEY-INPUT-RECORD
+044800         ( 1 : KR-KEY-LENGTH OF KEY-INPUT-RECORD )
+044900         IS NOT KR-PRINTABLE-CLASS
+045000         SET KR-KEY-INVALID TO TRUE
+045100         MOVE "03" TO KR-REJECT-REASON
+045200     END-IF.
+045300 3000-VALIDATE-KEY-EXIT.
+045400     EXIT.
+045500
+045600*****************************************************
+045700* 6000-WRITE-REJECT - LOG A FAILED KEY, WITH REASON, *
+045800* TO THE REJECT FILE                                 *
+045900*****************************************************
+046000 6000-WRITE-REJECT.
+046100     MOVE KR-KEY-LENGTH OF KEY-INPUT-RECORD
+046200         TO KJ-KEY-LENGTH.
+046300     MOVE KR-KEY-DATA OF KEY-INPUT-RECORD
+046400         TO KJ-KEY-DATA.
+046500     MOVE KR-REJECT-REASON TO KJ-REASON-CODE.
+046600     WRITE KEY-REJECT-RECORD.
+046700 6000-WRITE-REJECT-EXIT.
+046800     EXIT.
+046900
+047000*****************************************************
+047100* 7000-WRITE-AUDIT - APPEND ONE ENTRY TO THE AUDIT   *
+047200* TRAIL FOR EVERY RECORD PROCESSED, VALID OR NOT,    *
+047300* CARRYING THE JOB ID, A DATE/TIME STAMP, AND THE    *
+047400* INPUT AND OUTPUT KEY VALUES                        *
+047500*****************************************************
+047600 7000-WRITE-AUDIT.
+047700     MOVE SPACES TO AUD-RECORD.
+047800     MOVE KR-JOB-ID TO AUD-JOB-ID.
+047900     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+048000     ACCEPT AUD-TIME FROM TIME.
+048100     MOVE KR-KEY-DATA OF KEY-INPUT-RECORD
+048200         TO AUD-INPUT-KEY.
+048300     IF KR-KEY-VALID
+048400         MOVE KR-KEY-DATA OF KEY-OUTPUT-RECORD
+048500             TO AUD-OUTPUT-KEY
+048600     ELSE
+048700         MOVE SPACES TO AUD-OUTPUT-KEY
+048800     END-IF.
+048900     WRITE AUD-RECORD.
+049000 7000-WRITE-AUDIT-EXIT.
+049100     EXIT.
+049200
+049300*****************************************************
+049400* 8000-PRODUCE-REPORT - WRITE THE CONTROL-TOTAL AND   *
+049500* EXCEPTION SUMMARY REPORT                            *
+049600*****************************************************
+049700 8000-PRODUCE-REPORT.
+049800     WRITE RPT-LINE FROM KR-HEADING-LINE-1.
+049900     WRITE RPT-LINE FROM KR-HEADING-LINE-2.
+050000
+050100     MOVE KR-RECORDS-READ     TO KR-RPT-READ.
+050200     WRITE RPT-LINE FROM KR-TOTAL-LINE-READ.
+050300
+050400     MOVE KR-RECORDS-TRANSFORMED TO KR-RPT-TRANSFORMED.
+050500     WRITE RPT-LINE FROM KR-TOTAL-LINE-TRANSFORMED.
+050600
+050700     MOVE KR-RECORDS-REJECTED TO KR-RPT-REJECTED.
+050800     WRITE RPT-LINE FROM KR-TOTAL-LINE-REJECTED.
+050900 8000-PRODUCE-REPORT-EXIT.
+051000     EXIT.
+051100
+051200*****************************************************
+051300* 8500-WRITE-CHECKPOINT - COMMIT THE CURRENT RECORD  *
+051400* COUNT TO THE RESTART DATASET                       *
+051500*****************************************************
+051600 8500-WRITE-CHECKPOINT.
+051700     COMPUTE KR-CHECKPOINT-COUNT =
+051800         KR-RESTART-COUNT + KR-RECORDS-READ.
+051900     MOVE KR-CHECKPOINT-COUNT TO CKP-LINE.
+052000
+052100     OPEN OUTPUT KEY-CKP.
+052200     WRITE CKP-LINE.
+052300     CLOSE KEY-CKP.
+052400 8500-WRITE-CHECKPOINT-EXIT.
+052500     EXIT.
+052600
+052700*****************************************************
+052800* 8600-RESET-CHECKPOINT - A CLEAN END OF JOB CLEARS  *
+052900* THE RESTART DATASET SO THE NEXT RUN STARTS FRESH   *
+053000*****************************************************
+053100 8600-RESET-CHECKPOINT.
+053200     MOVE 0 TO CKP-LINE.
+053300     OPEN OUTPUT KEY-CKP.
+053400     WRITE CKP-LINE.
+053500     CLOSE KEY-CKP.
+053600 8600-RESET-CHECKPOINT-EXIT.
+053700     EXIT.
+053800
+053900*****************************************************
+054000* 9000-TERMINATE - CLOSE FILES                       *
+054100*****************************************************
+054200 9000-TERMINATE.
+054300     CLOSE KEY-IN.
+054400     CLOSE KEY-OUT.
+054500     CLOSE KEY-RPT.
+054600     CLOSE KEY-REJ.
+054700     CLOSE KEY-AUD.
+054800 9000-TERMINATE-EXIT.
+054900     EXIT.
+055000
+055100*****************************************************
+055200* 9500-FORCE-ABEND - THE REJECT COUNT HAS PASSED THE *
+055300* CONFIGURABLE FAILURE THRESHOLD.  STOP READING MORE  *
+055400* INPUT AND RAISE RETURN-CODE TO A SEVERE VALUE SO    *
+055500* THE SCHEDULER AND THE JCL COND CHECK ON THIS STEP   *
+055600* SEE AN ABNORMAL END RATHER THAN A CLEAN JOB LOG     *
+055700*****************************************************
+055800 9500-FORCE-ABEND.
+055900     SET KR-ABEND TO TRUE.
+056000     SET KR-EOF TO TRUE.
+056100     MOVE 16 TO RETURN-CODE.
+056200     DISPLAY "PROG - FAILURE THRESHOLD EXCEEDED - "
+056300         "RUN ABENDED, RETURN-CODE SET TO 16".
+056400 9500-FORCE-ABEND-EXIT.
+056500     EXIT.
