@@ -0,0 +1,23 @@
+000100*****************************************************
+000200* KEYREJ.CPY                                         *
+000300*                                                     *
+000400* REJECT RECORD FOR THE KEY-REVERSAL FAMILY OF JOBS. *
+000500* CARRIES THE ORIGINAL KEY, ITS TRUE LENGTH, AND THE *
+000600* REASON CODE THAT FAILED EDIT VALIDATION.           *
+000700*                                                     *
+000800* 01  BLANK/SPACES-ONLY KEY.                          *
+000900* 02  LOW-VALUES PRESENT IN THE KEY.                  *
+001000* 03  NON-PRINTABLE CHARACTER IN THE KEY.             *
+001010* 04  KEY LENGTH OUTSIDE 06-30 RANGE.                 *
+001100*                                                     *
+001200* 2024-03-25  JWK  ORIGINAL COPYBOOK.                 *
+001300* 2024-04-08  JWK  WIDENED TO MATCH THE VARIABLE-     *
+001400*                  LENGTH KEY IN KEYREC.              *
+001410* 2024-06-17  JWK  DOCUMENTED REASON CODE 04, ADDED   *
+001420*                  WITH THE VARIABLE-LENGTH KEY BUT   *
+001430*                  NEVER LISTED HERE.                 *
+001500*****************************************************
+001600 01  KEY-REJECT-RECORD.
+001700     05  KJ-KEY-LENGTH         PIC 9(02)    COMP.
+001800     05  KJ-KEY-DATA           PIC X(30).
+001900     05  KJ-REASON-CODE        PIC X(02).
