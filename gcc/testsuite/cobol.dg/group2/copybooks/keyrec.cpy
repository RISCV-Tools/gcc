@@ -0,0 +1,19 @@
+000100*****************************************************
+000200* KEYREC.CPY                                         *
+000300*                                                     *
+000400* VARIABLE-LENGTH KEY RECORD SHARED BY THE KEY-       *
+000500* REVERSAL FAMILY OF JOBS.  USED FOR BOTH THE INPUT  *
+000600* AND OUTPUT RECORD OF PROG (COPY ... REPLACING).    *
+000700* KR-KEY-LENGTH CARRIES THE TRUE LENGTH OF THE KEY,  *
+000800* 6 TO 30 BYTES; THE REST OF KR-KEY-DATA IS SPACE-   *
+000900* FILLED.  DRIVE REFERENCE MODIFICATION AND FUNCTION *
+001000* REVERSE OFF KR-KEY-LENGTH RATHER THAN THE FULL     *
+001100* 30-BYTE FIELD.                                     *
+001200*                                                     *
+001300* 2024-03-04  JWK  ORIGINAL COPYBOOK (FIXED X(10)).  *
+001400* 2024-04-08  JWK  CHANGED TO A LENGTH-DRIVEN,       *
+001500*                  VARIABLE-WIDTH KEY (6-30 BYTES).  *
+001600*****************************************************
+001700 01  KEY-RECORD.
+001800     05  KR-KEY-LENGTH        PIC 9(02)    COMP.
+001900     05  KR-KEY-DATA          PIC X(30).
