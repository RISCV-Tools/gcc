@@ -0,0 +1,338 @@
+000100*****************************************************
+000200* IDENTIFICATION DIVISION                            *
+000300*****************************************************
+000400 IDENTIFICATION          DIVISION.
+000500 PROGRAM-ID.             reconcil.
+000600 AUTHOR.                 J W KOWALSKI.
+000700 INSTALLATION.           DATA CENTER SERVICES - BATCH.
+000800 DATE-WRITTEN.           2024-04-15.
+000900 DATE-COMPILED.          2024-04-15.
+001000
+001100*****************************************************
+001200* REMARKS.  RECONCILIATION STEP FOR THE KEY-REVERSAL *
+001300* FAMILY OF JOBS.  READS THE REVERSED-OUTPUT FILE    *
+001400* PRODUCED BY PROG ALONGSIDE A MASTER FILE OF THE    *
+001500* EXPECTED REVERSED VALUES, COMPARES THEM RECORD     *
+001600* FOR RECORD IN THE ORDER BOTH FILES WERE WRITTEN,   *
+001700* AND REPORTS EVERY MISMATCH BY RECORD NUMBER.       *
+001800*                                                     *
+001900* MODIFICATION HISTORY.                               *
+002000* 2024-04-15  JWK  ORIGINAL PROGRAM.                  *
+002100* 2024-06-03  JWK  MISMATCHES NOW SET A NONZERO       *
+002200*                  RETURN-CODE, AND THE RUN ABENDS    *
+002300*                  ONCE MISMATCHES PASS A CONFIGURABLE*
+002400*                  FAILURE THRESHOLD.                 *
+002500*****************************************************
+002600
+002700 ENVIRONMENT              DIVISION.
+002800 CONFIGURATION            SECTION.
+002900 SOURCE-COMPUTER.         IBM-370.
+003000 OBJECT-COMPUTER.         IBM-370.
+003100
+003200 INPUT-OUTPUT             SECTION.
+003300 FILE-CONTROL.
+003400     SELECT KEY-ACT       ASSIGN TO KEYACT
+003500                           ORGANIZATION IS SEQUENTIAL.
+003600
+003700     SELECT KEY-EXP       ASSIGN TO KEYEXP
+003800                           ORGANIZATION IS SEQUENTIAL.
+003900
+004000     SELECT RECON-RPT     ASSIGN TO RECRPT
+004100                           ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300 DATA                     DIVISION.
+004400 FILE                     SECTION.
+004500 FD  KEY-ACT
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY "keyrec.cpy" REPLACING KEY-RECORD BY
+004900         KEY-ACTUAL-RECORD.
+005000
+005100 FD  KEY-EXP
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY "keyrec.cpy" REPLACING KEY-RECORD BY
+005500         KEY-EXPECTED-RECORD.
+005600
+005700 FD  RECON-RPT
+005800     LABEL RECORDS ARE OMITTED.
+005900 01  RPT-LINE                PIC X(80).
+006000
+006100 WORKING-STORAGE          SECTION.
+006200*-------------------------------------------------------*
+006300* SWITCHES                                               *
+006400*-------------------------------------------------------*
+006500 01  KR-ACT-EOF-SWITCH         PIC X(01)    VALUE 'N'.
+006600     88  KR-ACT-EOF                         VALUE 'Y'.
+006700
+006800 01  KR-EXP-EOF-SWITCH         PIC X(01)    VALUE 'N'.
+006900     88  KR-EXP-EOF                         VALUE 'Y'.
+007000
+007100*-------------------------------------------------------*
+007200* CONTROL-TOTAL COUNTERS                                 *
+007300*-------------------------------------------------------*
+007400 01  KR-RECORD-NUMBER          PIC 9(07)    COMP VALUE 0.
+007500 01  KR-RECORDS-COMPARED       PIC 9(07)    COMP VALUE 0.
+007600 01  KR-RECORDS-MATCHED        PIC 9(07)    COMP VALUE 0.
+007700 01  KR-RECORDS-MISMATCHED     PIC 9(07)    COMP VALUE 0.
+007800
+007900 01  KR-EXCEPTION-REASON       PIC X(24)    VALUE SPACES.
+008000
+008100*-------------------------------------------------------*
+008200* FAILURE-THRESHOLD CONTROLS                             *
+008300*-------------------------------------------------------*
+008400 01  KR-THRESHOLD-TEXT          PIC X(05)    VALUE SPACES.
+008500 01  KR-FAILURE-THRESHOLD       PIC 9(05)    COMP
+008600                                 VALUE 50.
+008700 01  KR-ABEND-SWITCH            PIC X(01)    VALUE 'N'.
+008800     88  KR-ABEND                            VALUE 'Y'.
+008900
+009000*-------------------------------------------------------*
+009100* END-OF-JOB REPORT LINE IMAGES                          *
+009200*-------------------------------------------------------*
+009300 01  KR-HEADING-LINE-1.
+009400     05  FILLER               PIC X(80)    VALUE
+009500         "KEY REVERSAL RECONCILIATION REPORT".
+009600
+009700 01  KR-HEADING-LINE-2.
+009800     05  FILLER               PIC X(80)    VALUE
+009900         "=======================================".
+010000
+010100 01  KR-EXC-LINE-1.
+010200     05  FILLER               PIC X(08)    VALUE "RECORD ".
+010300     05  KR-RPT-RECNO         PIC ZZZZZZ9.
+010400     05  FILLER               PIC X(03)    VALUE SPACES.
+010500     05  KR-RPT-REASON        PIC X(24).
+010600     05  FILLER               PIC X(38)    VALUE SPACES.
+010700
+010800 01  KR-EXC-LINE-2.
+010900     05  FILLER               PIC X(12)    VALUE
+011000         "  ACTUAL:   ".
+011100     05  KR-RPT-ACTUAL        PIC X(30).
+011200     05  FILLER               PIC X(38)    VALUE SPACES.
+011300
+011400 01  KR-EXC-LINE-3.
+011500     05  FILLER               PIC X(12)    VALUE
+011600         "  EXPECTED: ".
+011700     05  KR-RPT-EXPECTED      PIC X(30).
+011800     05  FILLER               PIC X(38)    VALUE SPACES.
+011900
+012000 01  KR-TOTAL-LINE-COMPARED.
+012100     05  FILLER               PIC X(24)    VALUE
+012200         "RECORDS COMPARED. . . .".
+012300     05  KR-RPT-COMPARED      PIC ZZZ,ZZ9.
+012400     05  FILLER               PIC X(49)    VALUE SPACES.
+012500
+012600 01  KR-TOTAL-LINE-MATCHED.
+012700     05  FILLER               PIC X(24)    VALUE
+012800         "RECORDS MATCHED. . . . ".
+012900     05  KR-RPT-MATCHED       PIC ZZZ,ZZ9.
+013000     05  FILLER               PIC X(49)    VALUE SPACES.
+013100
+013200 01  KR-TOTAL-LINE-MISMATCHED.
+013300     05  FILLER               PIC X(24)    VALUE
+013400         "RECORDS MISMATCHED. . .".
+013500     05  KR-RPT-MISMATCHED    PIC ZZZ,ZZ9.
+013600     05  FILLER               PIC X(49)    VALUE SPACES.
+013700
+013800 PROCEDURE                DIVISION.
+013900
+014000*****************************************************
+014100* 0000-MAINLINE                                      *
+014200*****************************************************
+014300 0000-MAINLINE.
+014400     PERFORM 1000-INITIALIZE
+014500         THRU 1000-INITIALIZE-EXIT.
+014600
+014700     PERFORM 2000-COMPARE-RECORDS
+014800         THRU 2000-COMPARE-RECORDS-EXIT
+014900         UNTIL KR-ACT-EOF AND KR-EXP-EOF.
+015000
+015100     PERFORM 8000-PRODUCE-REPORT
+015200         THRU 8000-PRODUCE-REPORT-EXIT.
+015300
+015400     PERFORM 9000-TERMINATE
+015500         THRU 9000-TERMINATE-EXIT.
+015600
+015700     STOP RUN.
+015800
+015900*****************************************************
+016000* 1000-INITIALIZE - OPEN FILES, PRIME BOTH READS     *
+016100*****************************************************
+016200 1000-INITIALIZE.
+016300     OPEN INPUT  KEY-ACT.
+016400     OPEN INPUT  KEY-EXP.
+016500     OPEN OUTPUT RECON-RPT.
+016600
+016700     ACCEPT KR-THRESHOLD-TEXT FROM ENVIRONMENT
+016800         "THRESHOLD".
+016900     IF KR-THRESHOLD-TEXT NOT = SPACES
+017000         MOVE FUNCTION NUMVAL ( KR-THRESHOLD-TEXT )
+017100             TO KR-FAILURE-THRESHOLD
+017200     END-IF.
+017300
+017400     PERFORM 2100-READ-ACTUAL
+017500         THRU 2100-READ-ACTUAL-EXIT.
+017600     PERFORM 2200-READ-EXPECTED
+017700         THRU 2200-READ-EXPECTED-EXIT.
+017800 1000-INITIALIZE-EXIT.
+017900     EXIT.
+018000
+018100*****************************************************
+018200* 2000-COMPARE-RECORDS - CONTROL-BREAK COMPARE OF    *
+018300* ONE ACTUAL/EXPECTED PAIR                           *
+018400*****************************************************
+018500 2000-COMPARE-RECORDS.
+018600     ADD 1 TO KR-RECORD-NUMBER.
+018700
+018800     IF KR-ACT-EOF AND NOT KR-EXP-EOF
+018900         MOVE "ACTUAL FILE RAN SHORT" TO
+019000             KR-EXCEPTION-REASON
+019100         ADD 1 TO KR-RECORDS-MISMATCHED
+019200         PERFORM 6000-WRITE-EXCEPTION
+019300             THRU 6000-WRITE-EXCEPTION-EXIT
+019400         IF NOT KR-EXP-EOF
+019500             PERFORM 2200-READ-EXPECTED
+019600                 THRU 2200-READ-EXPECTED-EXIT
+019700         END-IF
+019800     ELSE
+019900         IF KR-EXP-EOF AND NOT KR-ACT-EOF
+020000             MOVE "EXPECTED FILE RAN SHORT" TO
+020100                 KR-EXCEPTION-REASON
+020200             ADD 1 TO KR-RECORDS-MISMATCHED
+020300             PERFORM 6000-WRITE-EXCEPTION
+020400                 THRU 6000-WRITE-EXCEPTION-EXIT
+020500             IF NOT KR-ACT-EOF
+020600                 PERFORM 2100-READ-ACTUAL
+020700                     THRU 2100-READ-ACTUAL-EXIT
+020800             END-IF
+020900         ELSE
+021000             ADD 1 TO KR-RECORDS-COMPARED
+021100             IF KR-KEY-LENGTH OF KEY-ACTUAL-RECORD =
+021200                 KR-KEY-LENGTH OF KEY-EXPECTED-RECORD
+021300                 AND KR-KEY-DATA OF KEY-ACTUAL-RECORD =
+021400                     KR-KEY-DATA OF KEY-EXPECTED-RECORD
+021500                 ADD 1 TO KR-RECORDS-MATCHED
+021600             ELSE
+021700                 ADD 1 TO KR-RECORDS-MISMATCHED
+021800                 MOVE "VALUE MISMATCH" TO
+021900                     KR-EXCEPTION-REASON
+022000                 PERFORM 6000-WRITE-EXCEPTION
+022100                     THRU 6000-WRITE-EXCEPTION-EXIT
+022200             END-IF
+022300             IF NOT KR-ACT-EOF
+022400                 PERFORM 2100-READ-ACTUAL
+022500                     THRU 2100-READ-ACTUAL-EXIT
+022600             END-IF
+022700             IF NOT KR-EXP-EOF
+022800                 PERFORM 2200-READ-EXPECTED
+022900                     THRU 2200-READ-EXPECTED-EXIT
+023000             END-IF
+023100         END-IF
+023200     END-IF.
+023300 2000-COMPARE-RECORDS-EXIT.
+023400     EXIT.
+023500
+023600*****************************************************
+023700* 2100-READ-ACTUAL - READ THE NEXT REVERSED-OUTPUT   *
+023800* RECORD                                              *
+023900*****************************************************
+024000 2100-READ-ACTUAL.
+024100     READ KEY-ACT
+024200         AT END
+024300             SET KR-ACT-EOF TO TRUE
+024400     END-READ.
+024500 2100-READ-ACTUAL-EXIT.
+024600     EXIT.
+024700
+024800*****************************************************
+024900* 2200-READ-EXPECTED - READ THE NEXT MASTER RECORD   *
+025000*****************************************************
+025100 2200-READ-EXPECTED.
+025200     READ KEY-EXP
+025300         AT END
+025400             SET KR-EXP-EOF TO TRUE
+025500     END-READ.
+025600 2200-READ-EXPECTED-EXIT.
+025700     EXIT.
+025800
+025900*****************************************************
+026000* 6000-WRITE-EXCEPTION - LOG A MISMATCH TO THE       *
+026100* RECONCILIATION REPORT                              *
+026200*****************************************************
+026300 6000-WRITE-EXCEPTION.
+026400     MOVE KR-RECORD-NUMBER TO KR-RPT-RECNO.
+026500     MOVE KR-EXCEPTION-REASON TO KR-RPT-REASON.
+026600     WRITE RPT-LINE FROM KR-EXC-LINE-1.
+026700
+026800     IF KR-ACT-EOF
+026900         MOVE SPACES TO KR-RPT-ACTUAL
+027000     ELSE
+027100         MOVE KR-KEY-DATA OF KEY-ACTUAL-RECORD
+027200             TO KR-RPT-ACTUAL
+027300     END-IF.
+027400     WRITE RPT-LINE FROM KR-EXC-LINE-2.
+027500
+027600     IF KR-EXP-EOF
+027700         MOVE SPACES TO KR-RPT-EXPECTED
+027800     ELSE
+027900         MOVE KR-KEY-DATA OF KEY-EXPECTED-RECORD
+028000             TO KR-RPT-EXPECTED
+028100     END-IF.
+028200     WRITE RPT-LINE FROM KR-EXC-LINE-3.
+028300
+028400     IF RETURN-CODE < 4
+028500         MOVE 4 TO RETURN-CODE
+028600     END-IF.
+028700     IF KR-RECORDS-MISMATCHED > KR-FAILURE-THRESHOLD
+028800         PERFORM 9500-FORCE-ABEND
+028900             THRU 9500-FORCE-ABEND-EXIT
+029000     END-IF.
+029100 6000-WRITE-EXCEPTION-EXIT.
+029200     EXIT.
+029300
+029400*****************************************************
+029500* 8000-PRODUCE-REPORT - WRITE THE RECONCILIATION     *
+029600* CONTROL TOTALS                                     *
+029700*****************************************************
+029800 8000-PRODUCE-REPORT.
+029900     WRITE RPT-LINE FROM KR-HEADING-LINE-1.
+030000     WRITE RPT-LINE FROM KR-HEADING-LINE-2.
+030100
+030200     MOVE KR-RECORDS-COMPARED TO KR-RPT-COMPARED.
+030300     WRITE RPT-LINE FROM KR-TOTAL-LINE-COMPARED.
+030400
+030500     MOVE KR-RECORDS-MATCHED TO KR-RPT-MATCHED.
+030600     WRITE RPT-LINE FROM KR-TOTAL-LINE-MATCHED.
+030700
+030800     MOVE KR-RECORDS-MISMATCHED TO KR-RPT-MISMATCHED.
+030900     WRITE RPT-LINE FROM KR-TOTAL-LINE-MISMATCHED.
+031000 8000-PRODUCE-REPORT-EXIT.
+031100     EXIT.
+031200
+031300*****************************************************
+031400* 9000-TERMINATE - CLOSE FILES                       *
+031500*****************************************************
+031600 9000-TERMINATE.
+031700     CLOSE KEY-ACT.
+031800     CLOSE KEY-EXP.
+031900     CLOSE RECON-RPT.
+032000 9000-TERMINATE-EXIT.
+032100     EXIT.
+032200
+032300*****************************************************
+032400* 9500-FORCE-ABEND - THE MISMATCH COUNT HAS PASSED   *
+032500* THE CONFIGURABLE FAILURE THRESHOLD.  STOP COMPARING*
+032600* AND RAISE RETURN-CODE TO A SEVERE VALUE SO THE      *
+032700* SCHEDULER AND THE JCL COND CHECK ON THIS STEP SEE   *
+032800* AN ABNORMAL END RATHER THAN A CLEAN JOB LOG         *
+032900*****************************************************
+033000 9500-FORCE-ABEND.
+033100     SET KR-ABEND TO TRUE.
+033200     SET KR-ACT-EOF TO TRUE.
+033300     SET KR-EXP-EOF TO TRUE.
+033400     MOVE 16 TO RETURN-CODE.
+033500     DISPLAY "RECONCIL - FAILURE THRESHOLD EXCEEDED - "
+033600         "RUN ABENDED, RETURN-CODE SET TO 16".
+033700 9500-FORCE-ABEND-EXIT.
+033800     EXIT.
