@@ -0,0 +1,99 @@
+//KEYREVJ  JOB (ACCTNO),'J W KOWALSKI',CLASS=A,MSGCLASS=X,
+//             COND=(4,GE),NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* KEYREVJ - DAILY KEY-REVERSAL UTILITY JOB STREAM
+//*
+//* STEP010 RUNS PROG (PROGRAM-ID PROG) AGAINST THE DAILY
+//*         INPUT FEED.  IT VALIDATES EACH KEY, REVERSES
+//*         THE GOOD ONES, ROUTES BAD ONES TO THE REJECT
+//*         FILE, WRITES THE CONTROL REPORT, AND APPENDS
+//*         TO THE AUDIT TRAIL.
+//* STEP020 RUNS RECONCIL (PROGRAM-ID RECONCIL) TO COMPARE
+//*         THE REVERSED OUTPUT FROM STEP010 AGAINST THE
+//*         EXPECTED-VALUES MASTER.  IT ONLY RUNS IF
+//*         STEP010 CAME BACK CLEAN - THE COND PARAMETER ON
+//*         STEP020 SKIPS IT WHEN STEP010'S RETURN CODE IS
+//*         GREATER THAN 4, SO A FAILED VALIDATION STEP
+//*         STOPS THE RECONCILIATION STEP INSTEAD OF THE
+//*         JOB SILENTLY RUNNING IT AGAINST BAD OUTPUT.
+//*
+//*         KEYOUT AND KEYREJ ARE ALLOCATED MOD,CATLG,CATLG
+//*         RATHER THAN NEW,CATLG,DELETE SINCE STEP010 REOPENS
+//*         BOTH EXTEND ON A RESTART (WHEN THE PRIOR RUN LEFT A
+//*         CHECKPOINT).  MOD CREATES THE DATASET ON A FIRST
+//*         RUN AND APPENDS TO THE SURVIVING ONE ON A RESTART;
+//*         NEW WOULD FAIL ALLOCATION WITH A DUPLICATE-DATASET
+//*         ABEND SINCE THE FAILURE-THRESHOLD ABEND (SEE RETURN-
+//*         CODE 16 BELOW) LEAVES THE DATASET CATALOGUED, NOT
+//*         DELETED.
+//*
+//*         STDENV CARRIES THE JOBID/FUNCTION/THRESHOLD JOB
+//*         PARAMETERS THAT PROG AND RECONCIL PICK UP VIA
+//*         ACCEPT FROM ENVIRONMENT.  JOBID IDENTIFIES THIS RUN
+//*         ON THE KEYAUD AUDIT TRAIL.
+//*
+//*         KEYCKP AND KEYAUD CARRY UNIT/SPACE/DCB AND A
+//*         MOD,CATLG,KEEP DISPOSITION SO THE VERY FIRST RUN OF
+//*         THIS JOB - BEFORE PROD.KEYREV.CHECKPT OR
+//*         PROD.KEYREV.AUDIT EXIST - ALLOCATES THEM RATHER THAN
+//*         FAILING ON A BARE DISP=SHR/DISP=MOD AGAINST A
+//*         DATASET THAT ISN'T CATALOGUED YET.  KEEP ON BOTH
+//*         MEANS AN ABENDING STEP NEVER LOSES THE CHECKPOINT OR
+//*         THE AUDIT TRAIL.
+//*
+//* MODIFICATION HISTORY.
+//* 2024-05-06  JWK  ORIGINAL JOB STREAM.
+//* 2024-06-17  JWK  ADDED STDENV SO JOBID/FUNCTION/THRESHOLD
+//*                  ARE ACTUALLY SET FOR A REAL RUN, INSTEAD
+//*                  OF DEFAULTING SILENTLY.  CHANGED KEYOUT AND
+//*                  KEYREJ TO MOD,CATLG,CATLG SO A RESTART DOES
+//*                  NOT FAIL JCL ALLOCATION AGAINST THE DATASET
+//*                  LEFT BEHIND BY AN ABENDED PRIOR RUN.
+//* 2024-06-24  JWK  GAVE KEYCKP AND KEYAUD UNIT/SPACE/DCB AND A
+//*                  MOD,CATLG,KEEP DISPOSITION SO A FIRST-EVER
+//*                  RUN ALLOCATES THEM INSTEAD OF FAILING BEFORE
+//*                  STEP010 GETS CONTROL.
+//* 2024-07-01  JWK  CORRECTED THE JOB-STEP AND STEP020 COND
+//*                  PARAMETERS FROM (4,LT) TO (4,GE) - AS CODED
+//*                  THEY SKIPPED DOWNSTREAM WORK ON A CLEAN RUN
+//*                  AND LET IT PROCEED ON A FAILED ONE, THE
+//*                  OPPOSITE OF WHAT'S DESCRIBED ABOVE AND OF
+//*                  WHAT THE JOB IS SUPPOSED TO DO.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=PROG
+//STDENV   DD  *
+JOBID=KEYREVJ1
+FUNCTION=R
+THRESHOLD=0050
+/*
+//KEYIN    DD  DSN=PROD.KEYREV.INPUT,DISP=SHR
+//KEYOUT   DD  DSN=PROD.KEYREV.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=3200)
+//KEYRPT   DD  SYSOUT=*
+//KEYCKP   DD  DSN=PROD.KEYREV.CHECKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=07,BLKSIZE=700)
+//KEYREJ   DD  DSN=PROD.KEYREV.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=3400)
+//KEYAUD   DD  DSN=PROD.KEYREV.AUDIT,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=8800)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONCIL,COND=(4,GE,STEP010)
+//STDENV   DD  *
+THRESHOLD=0050
+/*
+//KEYACT   DD  DSN=PROD.KEYREV.OUTPUT,DISP=SHR
+//KEYEXP   DD  DSN=PROD.KEYREV.EXPECTED,DISP=SHR
+//RECRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//
